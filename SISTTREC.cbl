@@ -0,0 +1,270 @@
+      ******************************************************************
+      * Author:JEFFERSON MOTA
+      * Date:09/08/2026
+      * Purpose:PROCESSAR RECUPERACAO/EXAME FINAL DOS ALUNOS QUE
+      *         FICARAM EM MOVEREPRO.DAT, LANCANDO A NOTA DE
+      *         RECUPERACAO E RECLASSIFICANDO O ALUNO.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 - CHAVES DE MOVEREPRO/MOVEAPRO AMPLIADAS PARA
+      *              ID+MATERIA+ANO LETIVO+BIMESTRE (ACOMPANHANDO O
+      *              RESTANTE DO SISTEMA); PASSA A PEDIR TAMBEM O ANO
+      *              LETIVO E O BIMESTRE PARA LOCALIZAR O REGISTRO.
+      * 09/08/2026 - RECLASSIFICA PASSA A ATUALIZAR TAMBEM O CAD.DAT
+      *              (MEDIA E STATUS FINAIS DA RECUPERACAO), JA QUE O
+      *              PROCESSA REGERA MOVEAPRO/MOVEREPRO/MOVERECUP A
+      *              PARTIR DO CAD A CADA EXECUCAO; SEM ISSO, UM PROCESSA
+      *              RODADO DEPOIS DA RECUPERACAO APAGAVA A PROMOCAO.
+      * 09/08/2026 - DELETE DE MOVEREPRO EM RECLASSIFICA PASSA A TRATAR
+      *              INVALID KEY, COMO AS DEMAIS OPERACOES DE CHAVE DO
+      *              SISTEMA.
+      * 09/08/2026 - REMOVIDA A CHAVE ALTERNATIVA DO CAD POR FD-ID
+      *              (NUNCA USADA EM NENHUM READ/START).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISTTREC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CAD ASSIGN TO WS-CAD-DSNAME
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS FD-CHAVE
+             FILE STATUS WS-FS.
+
+               SELECT MOVEREPRO ASSIGN TO
+           "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\MOVEREPRO.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS FD-CHAVE-REPRO
+             FILE STATUS WS-FS-MOVEREPRO.
+
+             SELECT MOVEAPRO ASSIGN TO
+           "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\MOVEAPRO.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS FD-CHAVE-APRO
+             FILE STATUS WS-FS-MOVEAPRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAD.
+       01 REGISTRO.
+           03 FD-CHAVE.
+               05 FD-ID                           PIC 9(4).
+               05 FD-MATERIA                      PIC X(11).
+               05 FD-ANO-LETIVO                   PIC 9(4).
+               05 FD-BIMESTRE                     PIC 9(1).
+           03 FD-NM                               PIC X(25).
+           03 FD-STATUS                           PIC X(11).
+           03 FD-MEDIA                            PIC 9(2)V9.
+
+       FD MOVEREPRO.
+       01 REGISTRO-REPRO.
+           03 FD-CHAVE-REPRO.
+               05 FD-ID-REPRO                     PIC 9(4).
+               05 FD-MATERIA-REPRO                PIC X(11).
+               05 FD-ANO-LETIVO-REPRO             PIC 9(4).
+               05 FD-BIMESTRE-REPRO               PIC 9(1).
+           03 FD-NM-REPRO                         PIC X(25).
+           03 FD-STATUS-REPRO                     PIC X(11).
+           03 FD-MEDIA-REPRO                      PIC 9(2)V9.
+
+       FD MOVEAPRO.
+       01 REGISTRO-APRO.
+           03 FD-CHAVE-APRO.
+               05 FD-ID-APRO                      PIC 9(4).
+               05 FD-MATERIA-APRO                 PIC X(11).
+               05 FD-ANO-LETIVO-APRO              PIC 9(4).
+               05 FD-BIMESTRE-APRO                PIC 9(1).
+           03 FD-NM-APRO                          PIC X(25).
+           03 FD-STATUS-APRO                      PIC X(11).
+           03 FD-MEDIA-APRO                       PIC 9(2)V9.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-MOVEREPRO                          PIC 99.
+         88 FS-MOVEREPRO-OK                        VALUE 0.
+       77 WS-FS-MOVEAPRO                          PIC 99.
+         88 FS-MOVEAPRO-OK                        VALUE 0.
+       77 WS-FS                                   PIC 99.
+       77 WS-CAD-DSNAME                           PIC X(100).
+
+       77 WS-OPCAO                                PIC X.
+       77 WS-ID                                   PIC 9(4).
+       77 WS-MATERIA                              PIC X(11).
+       77 WS-ANO-LETIVO                           PIC 9(4).
+       77 WS-BIMESTRE                             PIC 9(1).
+       77 WS-NOTA-RECUP                           PIC 9(2)V9.
+       77 WS-MEDIA-FINAL                          PIC 9(2)V9.
+       77 WS-STATUS-FINAL                         PIC X(11).
+
+       PROCEDURE DIVISION.
+           OBTEM-DATASET.
+               ACCEPT WS-CAD-DSNAME FROM COMMAND-LINE
+               IF WS-CAD-DSNAME EQUAL SPACES
+                  DISPLAY "==================================="
+                  DISPLAY "DIGITE O NOME DO ARQUIVO DE CADASTRO"
+                  DISPLAY "TECLE ENTER PARA USAR O PADRAO"
+                  ACCEPT WS-CAD-DSNAME
+               END-IF
+               IF WS-CAD-DSNAME EQUAL SPACES
+                  MOVE
+             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+                  TO WS-CAD-DSNAME
+               END-IF.
+
+           INICIO.
+           OPEN I-O CAD.
+           OPEN I-O MOVEREPRO.
+           OPEN I-O MOVEAPRO.
+
+           IF WS-FS EQUAL 35
+              OPEN OUTPUT CAD
+              CLOSE CAD
+              OPEN I-O CAD
+           END-IF
+
+           IF WS-FS-MOVEAPRO EQUAL 35
+              OPEN OUTPUT MOVEAPRO
+              CLOSE MOVEAPRO
+              OPEN I-O MOVEAPRO
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY "*******RECUPERACAO / EXAME FINAL*******************"
+           DISPLAY "==================================================="
+           DISPLAY "DIGITE O ID DO ALUNO EM RECUPERACAO"
+           ACCEPT WS-ID
+           DISPLAY "DIGITE A MATERIA DO ALUNO EM RECUPERACAO"
+           ACCEPT WS-MATERIA
+           DISPLAY "DIGITE O ANO LETIVO DO ALUNO EM RECUPERACAO"
+           ACCEPT WS-ANO-LETIVO
+           DISPLAY "DIGITE O BIMESTRE DO ALUNO EM RECUPERACAO (1 A 4)"
+           ACCEPT WS-BIMESTRE
+
+           MOVE WS-ID           TO FD-ID-REPRO
+           MOVE WS-MATERIA      TO FD-MATERIA-REPRO
+           MOVE WS-ANO-LETIVO   TO FD-ANO-LETIVO-REPRO
+           MOVE WS-BIMESTRE     TO FD-BIMESTRE-REPRO
+
+           READ MOVEREPRO
+           INVALID KEY
+               DISPLAY "ALUNO NAO ENCONTRADO EM MOVEREPRO"
+               CLOSE CAD MOVEREPRO MOVEAPRO
+               GO TO CONTINUAR
+           NOT INVALID KEY
+               PERFORM ACEITA-NOTA-RECUP
+               PERFORM CALCULA-FINAL
+               PERFORM RECLASSIFICA
+               PERFORM ATUALIZA-CAD
+           END-READ.
+
+           CLOSE CAD.
+           CLOSE MOVEREPRO.
+           CLOSE MOVEAPRO.
+           GO TO CONTINUAR.
+
+      *----------------------------------------------------------------
+      * SOLICITA E VALIDA A NOTA DE RECUPERACAO (0,0 A 10,0)
+      *----------------------------------------------------------------
+           ACEITA-NOTA-RECUP.
+           DISPLAY "NOME           :"FD-NM-REPRO
+           DISPLAY "MEDIA ORIGINAL :"FD-MEDIA-REPRO
+           DISPLAY "DIGITE A NOTA DE RECUPERACAO (0,0 A 10,0)"
+           ACCEPT WS-NOTA-RECUP
+           IF WS-NOTA-RECUP < 0 OR WS-NOTA-RECUP > 10
+              DISPLAY "NOTA INVALIDA. DIGITE UM VALOR ENTRE 0,0 E 10,0"
+              GO TO ACEITA-NOTA-RECUP
+           END-IF.
+
+      *----------------------------------------------------------------
+      * MEDIA FINAL = MEDIA DA NOTA ORIGINAL E DA NOTA DE RECUPERACAO
+      *----------------------------------------------------------------
+           CALCULA-FINAL.
+           COMPUTE WS-MEDIA-FINAL ROUNDED =
+                   (FD-MEDIA-REPRO + WS-NOTA-RECUP) / 2
+
+           IF WS-MEDIA-FINAL >= 5
+              MOVE "APROVADO"   TO WS-STATUS-FINAL
+           ELSE
+              MOVE "REPROVADO"  TO WS-STATUS-FINAL
+           END-IF
+
+           DISPLAY "MEDIA FINAL   :"WS-MEDIA-FINAL
+           DISPLAY "STATUS FINAL  :"WS-STATUS-FINAL.
+
+      *----------------------------------------------------------------
+      * PROMOVE O ALUNO PARA MOVEAPRO E REMOVE DE MOVEREPRO SE PASSOU,
+      * OU APENAS ATUALIZA A MEDIA EM MOVEREPRO SE CONTINUA REPROVADO
+      *----------------------------------------------------------------
+           RECLASSIFICA.
+           IF WS-STATUS-FINAL EQUAL "APROVADO"
+              MOVE FD-ID-REPRO         TO FD-ID-APRO
+              MOVE FD-MATERIA-REPRO    TO FD-MATERIA-APRO
+              MOVE FD-NM-REPRO         TO FD-NM-APRO
+              MOVE WS-STATUS-FINAL     TO FD-STATUS-APRO
+              MOVE WS-MEDIA-FINAL      TO FD-MEDIA-APRO
+              MOVE FD-ANO-LETIVO-REPRO TO FD-ANO-LETIVO-APRO
+              MOVE FD-BIMESTRE-REPRO   TO FD-BIMESTRE-APRO
+
+              WRITE REGISTRO-APRO
+              INVALID KEY
+                  REWRITE REGISTRO-APRO
+              END-WRITE
+
+              DELETE MOVEREPRO RECORD
+              INVALID KEY
+                  DISPLAY "NAO FOI POSSIVEL EXCLUIR DE MOVEREPRO,"
+                  DISPLAY "WS-FS-MOVEREPRO: "WS-FS-MOVEREPRO
+              NOT INVALID KEY
+                  DISPLAY "ALUNO PROMOVIDO PARA MOVEAPRO.DAT"
+              END-DELETE
+           ELSE
+              MOVE WS-MEDIA-FINAL     TO FD-MEDIA-REPRO
+              MOVE WS-STATUS-FINAL    TO FD-STATUS-REPRO
+              REWRITE REGISTRO-REPRO
+              DISPLAY "ALUNO PERMANECE EM MOVEREPRO.DAT COM NOVA MEDIA"
+           END-IF.
+
+      *----------------------------------------------------------------
+      * GRAVA A MEDIA E O STATUS FINAIS DA RECUPERACAO DE VOLTA NO
+      * CAD.DAT, QUE E A FONTE USADA PELO PROCESSA PARA REGERAR
+      * MOVEAPRO/MOVEREPRO/MOVERECUP A CADA EXECUCAO
+      *----------------------------------------------------------------
+           ATUALIZA-CAD.
+           MOVE FD-ID-REPRO         TO FD-ID
+           MOVE FD-MATERIA-REPRO    TO FD-MATERIA
+           MOVE FD-ANO-LETIVO-REPRO TO FD-ANO-LETIVO
+           MOVE FD-BIMESTRE-REPRO   TO FD-BIMESTRE
+
+           READ CAD
+           INVALID KEY
+               DISPLAY "CADASTRO NAO ENCONTRADO EM CAD.DAT"
+           NOT INVALID KEY
+               MOVE WS-MEDIA-FINAL  TO FD-MEDIA
+               MOVE WS-STATUS-FINAL TO FD-STATUS
+               REWRITE REGISTRO
+               INVALID KEY
+                   DISPLAY "NAO FOI POSSIVEL ATUALIZAR O CAD,WS-FS: "
+                       WS-FS
+               END-REWRITE
+           END-READ.
+
+           CONTINUAR.
+            DISPLAY "CONTINUAR? TECLE 'S' PARA SIM OU 'N' PARA SAIR".
+            ACCEPT WS-OPCAO.
+            IF WS-OPCAO = "S" THEN
+                GO TO INICIO.
+            IF WS-OPCAO = "N" THEN
+                GO TO FINALIZAR.
+            GO TO CONTINUAR.
+
+           FINALIZAR.
+            STOP RUN.
+       END PROGRAM SISTTREC.
