@@ -3,6 +3,32 @@
       * Date:12/02/2023
       * Purpose:PRACTICE COBOL
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 - INCLUSAO DA CHAVE COMPOSTA ID+MATERIA, CORRECAO/
+      *              EXCLUSAO DE CADASTRO, VALIDACAO DE NOTAS, PESOS E
+      *              NOTA SUBSTITUTIVA, ANO LETIVO/BIMESTRE, TRILHA DE
+      *              AUDITORIA (CADLOG) E ARQUIVO DE DADOS PARAMETRIZADO
+      *              EM TEMPO DE EXECUCAO.
+      * 09/08/2026 - CHAVE AMPLIADA PARA ID+MATERIA+ANO LETIVO+BIMESTRE,
+      *              PARA PERMITIR VARIOS BIMESTRES/ANOS DO MESMO ALUNO
+      *              NA MESMA MATERIA SEM SOBRESCREVER O ANTERIOR.
+      *              CORRIGIR PASSA A PEDIR ANO/BIMESTRE ATUAIS PARA
+      *              LOCALIZAR O REGISTRO E ANO/BIMESTRE NOVOS PARA
+      *              DECIDIR ENTRE REWRITE (CHAVE INALTERADA) E
+      *              DELETE+WRITE (CHAVE ALTERADA). WS-SOMA-PESOS
+      *              AMPLIADO PARA 9(2)V9.
+      * 09/08/2026 - REG-CADLOG AMPLIADO PARA X(162): A LINHA DE
+      *              AUDITORIA ESTAVA SENDO TRUNCADA ANTES DO NOME,
+      *              STATUS E MEDIA DO "DEPOIS" CHEGAREM AO ARQUIVO.
+      *              DELETE DO CORRIGIR (TROCA DE CHAVE) PASSA A TRATAR
+      *              INVALID KEY COMO O DELETE DO EXCLUIR.
+      * 09/08/2026 - CORRIGIR (TROCA DE CHAVE) PASSA A GRAVAR O NOVO
+      *              REGISTRO ANTES DE EXCLUIR O ANTIGO, PARA QUE UMA
+      *              CHAVE NOVA JA EXISTENTE SO REJEITE A CORRECAO SEM
+      *              PERDER O CADASTRO ORIGINAL.
+      * 09/08/2026 - REMOVIDA A CHAVE ALTERNATIVA POR FD-ID (NUNCA USADA
+      *              EM NENHUM READ/START).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SISTTCAD.
@@ -14,25 +40,34 @@
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CAD ASSIGN TO
-             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+               SELECT CAD ASSIGN TO WS-CAD-DSNAME
              ORGANIZATION IS INDEXED
              ACCESS MODE IS RANDOM
-             RECORD KEY IS FD-ID
+             RECORD KEY IS FD-CHAVE
              FILE STATUS WS-FS.
 
+               SELECT CADLOG ASSIGN TO
+             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CADLOG.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS WS-FS-CADLOG.
+
 
 
        DATA DIVISION.
        FILE SECTION.
        FD CAD.
        01 REGISTRO.
-           03 FD-ID                           PIC 9(4).
+           03 FD-CHAVE.
+               05 FD-ID                       PIC 9(4).
+               05 FD-MATERIA                  PIC X(11).
+               05 FD-ANO-LETIVO               PIC 9(4).
+               05 FD-BIMESTRE                 PIC 9(1).
            03 FD-NM                           PIC X(25).
-           03 FD-MATERIA                      PIC X(11).
            03 FD-STATUS                       PIC X(11).
-           03 FD-MEDIA                        PIC 9(1)V9.
+           03 FD-MEDIA                        PIC 9(2)V9.
 
+       FD CADLOG.
+       01 REG-CADLOG                          PIC X(162).
 
 
 
@@ -40,31 +75,158 @@
 
        77 WS-FS                               PIC 99.
          88 FS-OK                             VALUE 0.
+       77 WS-FS-CADLOG                        PIC 99.
        77 WS-EOF                              PIC X.
          88 EOF-OK                            VALUE "V" FALSE "F".
        77 WS-OPCAO                            PIC X.
+       77 WS-OPCAO-MENU                       PIC 9.
        77 WS-COUNT                            PIC 9(4).
        77 WS-CONTAINER                        PIC 9(2).
+       77 WS-CAD-DSNAME                       PIC X(100).
+       77 WS-RESP                             PIC X.
+         88 RESP-SIM                          VALUE "S".
+         88 RESP-NAO                          VALUE "N".
+       77 WS-IDX-MENOR                        PIC 9.
+       77 WS-VAL-MENOR                        PIC 9(2)V9.
 
        01 CADASTRO.
            03 WS-ID                           PIC 9(4).
            03 WS-NM                           PIC X(25).
            03 WS-MATERIA                      PIC X(11).
+           03 WS-MATERIA-NOVA                 PIC X(11).
            03 WS-STATUS                       PIC X(11).
-           03 WS-MEDIA                        PIC 9(1)V9.
-           03 NT1                             PIC 9(1)V9.
-           03 NT2                             PIC 9(1)V9.
-           03 NT3                             PIC 9(1)V9.
-           03 NT4                             PIC 9(1)V9.
+           03 WS-MEDIA                        PIC 9(2)V9.
+           03 WS-ANO-LETIVO                   PIC 9(4).
+           03 WS-BIMESTRE                     PIC 9(1).
+           03 WS-ANO-LETIVO-NOVO               PIC 9(4).
+           03 WS-BIMESTRE-NOVO                 PIC 9(1).
+           03 NT1                             PIC 9(2)V9.
+           03 NT2                             PIC 9(2)V9.
+           03 NT3                             PIC 9(2)V9.
+           03 NT4                             PIC 9(2)V9.
+           03 NT-SUBST                        PIC 9(2)V9.
+           03 WS-PESO1                        PIC 9V9.
+           03 WS-PESO2                        PIC 9V9.
+           03 WS-PESO3                        PIC 9V9.
+           03 WS-PESO4                        PIC 9V9.
+           03 WS-SOMA-PESOS                   PIC 9(2)V9.
+
+       01 REGISTRO-ANTES.
+           03 ANTES-ID                        PIC 9(4).
+           03 ANTES-MATERIA                   PIC X(11).
+           03 ANTES-ANO-LETIVO                PIC 9(4).
+           03 ANTES-BIMESTRE                  PIC 9(1).
+           03 ANTES-NM                        PIC X(25).
+           03 ANTES-STATUS                    PIC X(11).
+           03 ANTES-MEDIA                     PIC 9(2)V9.
+
+       01 REGISTRO-DEPOIS.
+           03 DEPOIS-ID                       PIC 9(4).
+           03 DEPOIS-MATERIA                  PIC X(11).
+           03 DEPOIS-ANO-LETIVO               PIC 9(4).
+           03 DEPOIS-BIMESTRE                 PIC 9(1).
+           03 DEPOIS-NM                       PIC X(25).
+           03 DEPOIS-STATUS                   PIC X(11).
+           03 DEPOIS-MEDIA                    PIC 9(2)V9.
+
+       01 WS-DATA-HORA-SYS.
+         05 WS-DATE-SYS.
+           10 WS-ANO-SYS                      PIC 9(4).
+           10 WS-MES-SYS                      PIC 9(2).
+           10 WS-DIA-SYS                      PIC 9(2).
+         05 WS-TIME-SYS.
+           10 WS-HORA-SYS                     PIC 9(2).
+           10 WS-MINUTO-SYS                   PIC 9(2).
+           10 WS-SEGUNDO-SYS                  PIC 9(2).
+           10 FILLER                          PIC 9(4).
+
+       01 LINHA-CADLOG.
+           05 LOG-ANO-SYS                     PIC 9(4).
+           05 FILLER                          PIC X VALUE "-".
+           05 LOG-MES-SYS                     PIC 9(2).
+           05 FILLER                          PIC X VALUE "-".
+           05 LOG-DIA-SYS                     PIC 9(2).
+           05 FILLER                          PIC X VALUE " ".
+           05 LOG-HORA-SYS                    PIC 9(2).
+           05 FILLER                          PIC X VALUE ":".
+           05 LOG-MINUTO-SYS                  PIC 9(2).
+           05 FILLER                          PIC X VALUE ":".
+           05 LOG-SEGUNDO-SYS                 PIC 9(2).
+           05 FILLER                          PIC X VALUE " ".
+           05 LOG-OPERACAO                    PIC X(10).
+           05 FILLER                          PIC X(6) VALUE "ANTES:".
+           05 LOG-ANTES-ID                    PIC 9(4).
+           05 FILLER                          PIC X VALUE "/".
+           05 LOG-ANTES-MATERIA               PIC X(11).
+           05 FILLER                          PIC X VALUE "/".
+           05 LOG-ANTES-NM                    PIC X(25).
+           05 FILLER                          PIC X VALUE "/".
+           05 LOG-ANTES-STATUS                PIC X(11).
+           05 FILLER                          PIC X VALUE "/".
+           05 LOG-ANTES-MEDIA                 PIC Z9,9.
+           05 FILLER                          PIC X(7) VALUE " DEPOIS".
+           05 FILLER                          PIC X VALUE ":".
+           05 LOG-DEPOIS-ID                   PIC 9(4).
+           05 FILLER                          PIC X VALUE "/".
+           05 LOG-DEPOIS-MATERIA              PIC X(11).
+           05 FILLER                          PIC X VALUE "/".
+           05 LOG-DEPOIS-NM                   PIC X(25).
+           05 FILLER                          PIC X VALUE "/".
+           05 LOG-DEPOIS-STATUS               PIC X(11).
+           05 FILLER                          PIC X VALUE "/".
+           05 LOG-DEPOIS-MEDIA                PIC Z9,9.
 
        PROCEDURE DIVISION.
+           OBTEM-DATASET.
+               ACCEPT WS-CAD-DSNAME FROM COMMAND-LINE
+               IF WS-CAD-DSNAME EQUAL SPACES
+                  DISPLAY "==================================="
+                  DISPLAY "DIGITE O NOME DO ARQUIVO DE CADASTRO"
+                  DISPLAY "TECLE ENTER PARA USAR O PADRAO"
+                  ACCEPT WS-CAD-DSNAME
+               END-IF
+               IF WS-CAD-DSNAME EQUAL SPACES
+                  MOVE
+             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+                  TO WS-CAD-DSNAME
+               END-IF.
+
            INICIO.
               OPEN I-O CAD
 
+              IF WS-FS EQUAL 35
+                 OPEN OUTPUT CAD
+                 CLOSE CAD
+                 OPEN I-O CAD
+              END-IF
+
            DISPLAY "==================================================="
            DISPLAY "***************CADASTRO DE ALUNOS******************"
            DISPLAY "==================================================="
+           DISPLAY "1 - INCLUIR NOVO CADASTRO"
+           DISPLAY "2 - CORRIGIR CADASTRO EXISTENTE"
+           DISPLAY "3 - EXCLUIR CADASTRO EXISTENTE"
+           DISPLAY "==================================================="
+           DISPLAY "DIGITE A OPCAO DESEJADA"
+           ACCEPT WS-OPCAO-MENU
+
+           IF WS-OPCAO-MENU EQUAL 1
+               GO TO INCLUIR
+           END-IF
+           IF WS-OPCAO-MENU EQUAL 2
+               GO TO CORRIGIR
+           END-IF
+           IF WS-OPCAO-MENU EQUAL 3
+               GO TO EXCLUIR
+           END-IF
+           DISPLAY "OPCAO INVALIDA"
+           CLOSE CAD
+           GO TO INICIO.
 
+      *----------------------------------------------------------------
+      * INCLUSAO DE UM NOVO CADASTRO
+      *----------------------------------------------------------------
+           INCLUIR.
            DISPLAY "DIGITE UM ID PARA O ALUNO"
            ACCEPT WS-ID
 
@@ -75,61 +237,405 @@
            DISPLAY "DIGITE A MATERIA PARA O ALUNO"
            ACCEPT WS-MATERIA
            DISPLAY "==================================================="
-           DISPLAY "DIGITE A NOTA1 PARA O ALUNO"
-           ACCEPT NT1
-           DISPLAY "==================================================="
-           DISPLAY "DIGITE A NOTA2 PARA O ALUNO"
-           ACCEPT NT2
-           DISPLAY "==================================================="
-           DISPLAY "DIGITE A NOTA3 PARA O ALUNO"
-           ACCEPT NT3
-           DISPLAY "==================================================="
-           DISPLAY "DIGITE A NOTA4 PARA O ALUNO"
-           ACCEPT NT4
-           DISPLAY "==================================================="
+           DISPLAY "DIGITE O ANO LETIVO"
+           ACCEPT WS-ANO-LETIVO
+           DISPLAY "===================================================".
 
+           PERFORM ACEITA-BIMESTRE.
+           PERFORM ACEITA-NOTAS THRU AC-NT4.
+           PERFORM ACEITA-SUBSTITUTIVA THRU FIM-ACEITA-SUBSTITUTIVA.
+           PERFORM ACEITA-PESOS THRU FIM-ACEITA-PESOS.
+           PERFORM CALCULA-MEDIA.
 
-           IF WS-FS EQUAL 35 THEN
-               OPEN OUTPUT CAD
-           END-IF.
+           MOVE ZEROS   TO ANTES-ID ANTES-MEDIA ANTES-ANO-LETIVO
+                            ANTES-BIMESTRE
+           MOVE SPACES  TO ANTES-MATERIA ANTES-NM ANTES-STATUS
 
-           COMPUTE WS-MEDIA = (NT1 + NT2 + NT3 + NT4)/4
+           MOVE WS-ID            TO   FD-ID
+           MOVE WS-MATERIA       TO   FD-MATERIA
+           MOVE WS-NM            TO   FD-NM
+           MOVE WS-STATUS        TO   FD-STATUS
+           MOVE WS-MEDIA         TO   FD-MEDIA
+           MOVE WS-ANO-LETIVO    TO   FD-ANO-LETIVO
+           MOVE WS-BIMESTRE      TO   FD-BIMESTRE
 
-           IF WS-MEDIA >= 7
-               MOVE "APROVADO"    TO WS-STATUS
-               DISPLAY "STATUS:"WS-STATUS
-               DISPLAY "MEDIA:"WS-MEDIA
-           ELSE
-           IF WS-MEDIA < 7
-               MOVE  "REPROVADO"  TO WS-STATUS
-               DISPLAY "STATUS:"WS-STATUS
-               DISPLAY "MEDIA:"WS-MEDIA
-           END-IF.
-                  IF FS-OK THEN
-
-               MOVE WS-ID            TO   FD-ID
-               MOVE WS-NM            TO   FD-NM
-               MOVE WS-MATERIA       TO   FD-MATERIA
-               MOVE WS-STATUS        TO   FD-STATUS
-               MOVE WS-MEDIA         TO   FD-MEDIA
-
-               WRITE REGISTRO
-               INVALID KEY
+           WRITE REGISTRO
+           INVALID KEY
                DISPLAY "DUBBLE KEY"
                DISPLAY "NAO FOI POSSIVEL GRAVAR,WS-FS: "WS-FS
            NOT INVALID KEY
                DISPLAY "GRAVADO COM SUCESSO"
-               END-WRITE
-               END-IF.
+               MOVE "INCLUSAO"    TO LOG-OPERACAO
+               MOVE REGISTRO      TO REGISTRO-DEPOIS
+               PERFORM GRAVA-LOG
+           END-WRITE.
 
-               CLOSE CAD.
+           CLOSE CAD.
            DISPLAY "=================================================".
             DISPLAY "***********O RESULTADO DO PROCESSAMENTO**********".
             DISPLAY "NOME DO ALUNO           :"WS-NM.
             DISPLAY "MATERIA                 :"WS-MATERIA.
+            DISPLAY "ANO LETIVO / BIMESTRE   :"WS-ANO-LETIVO"/"
+                     WS-BIMESTRE.
             DISPLAY "MEDIA                   :"WS-MEDIA.
             DISPLAY "STATUS                  :"WS-STATUS.
             DISPLAY "*************************************************".
+           GO TO CONTINUAR.
+
+      *----------------------------------------------------------------
+      * CORRECAO DE UM CADASTRO EXISTENTE
+      *----------------------------------------------------------------
+           CORRIGIR.
+           DISPLAY "DIGITE O ID DO ALUNO A CORRIGIR"
+           ACCEPT WS-ID
+           DISPLAY "DIGITE A MATERIA DO CADASTRO A CORRIGIR"
+           ACCEPT WS-MATERIA
+           DISPLAY "DIGITE O ANO LETIVO DO CADASTRO A CORRIGIR"
+           ACCEPT WS-ANO-LETIVO
+           PERFORM ACEITA-BIMESTRE
+
+           MOVE WS-ID            TO FD-ID
+           MOVE WS-MATERIA       TO FD-MATERIA
+           MOVE WS-ANO-LETIVO    TO FD-ANO-LETIVO
+           MOVE WS-BIMESTRE      TO FD-BIMESTRE
+
+           READ CAD
+           INVALID KEY
+               DISPLAY "CADASTRO NAO ENCONTRADO"
+               CLOSE CAD
+               GO TO CONTINUAR
+           NOT INVALID KEY
+               MOVE REGISTRO      TO REGISTRO-ANTES
+
+               DISPLAY "VALORES ATUAIS:"
+               DISPLAY "NOME  :"FD-NM
+               DISPLAY "STATUS:"FD-STATUS
+               DISPLAY "MEDIA :"FD-MEDIA
+
+               DISPLAY "DIGITE O NOVO NOME PARA O ALUNO"
+               ACCEPT WS-NM
+               DISPLAY "DIGITE A MATERIA (A MESMA OU UMA NOVA)"
+               ACCEPT WS-MATERIA-NOVA
+               DISPLAY "DIGITE O NOVO ANO LETIVO"
+               ACCEPT WS-ANO-LETIVO-NOVO
+
+               PERFORM ACEITA-BIMESTRE-NOVO
+               PERFORM ACEITA-NOTAS THRU AC-NT4
+               PERFORM ACEITA-SUBSTITUTIVA THRU FIM-ACEITA-SUBSTITUTIVA
+               PERFORM ACEITA-PESOS THRU FIM-ACEITA-PESOS
+               PERFORM CALCULA-MEDIA
+
+               MOVE "CORRECAO"    TO LOG-OPERACAO
+
+               IF WS-MATERIA-NOVA EQUAL FD-MATERIA
+                  AND WS-ANO-LETIVO-NOVO EQUAL FD-ANO-LETIVO
+                  AND WS-BIMESTRE-NOVO EQUAL FD-BIMESTRE
+                  MOVE WS-NM         TO FD-NM
+                  MOVE WS-STATUS     TO FD-STATUS
+                  MOVE WS-MEDIA      TO FD-MEDIA
+                  REWRITE REGISTRO
+                  INVALID KEY
+                      DISPLAY "NAO FOI POSSIVEL CORRIGIR,WS-FS: "WS-FS
+                  NOT INVALID KEY
+                      DISPLAY "CADASTRO CORRIGIDO COM SUCESSO"
+                      MOVE REGISTRO TO REGISTRO-DEPOIS
+                      PERFORM GRAVA-LOG
+                  END-REWRITE
+               ELSE
+                  MOVE WS-ID               TO FD-ID
+                  MOVE WS-MATERIA-NOVA     TO FD-MATERIA
+                  MOVE WS-ANO-LETIVO-NOVO  TO FD-ANO-LETIVO
+                  MOVE WS-BIMESTRE-NOVO    TO FD-BIMESTRE
+                  MOVE WS-NM               TO FD-NM
+                  MOVE WS-STATUS           TO FD-STATUS
+                  MOVE WS-MEDIA            TO FD-MEDIA
+                  WRITE REGISTRO
+                  INVALID KEY
+                      DISPLAY "DUBBLE KEY"
+                      DISPLAY
+                          "NAO FOI POSSIVEL CORRIGIR,WS-FS: "WS-FS
+                  NOT INVALID KEY
+                      MOVE WS-ID            TO FD-ID
+                      MOVE WS-MATERIA       TO FD-MATERIA
+                      MOVE WS-ANO-LETIVO    TO FD-ANO-LETIVO
+                      MOVE WS-BIMESTRE      TO FD-BIMESTRE
+                      DELETE CAD RECORD
+                      INVALID KEY
+                          DISPLAY "CADASTRO CORRIGIDO, MAS O REGISTRO "
+                          DISPLAY "ANTIGO NAO PODE SER EXCLUIDO,WS-FS: "
+                              WS-FS
+                      NOT INVALID KEY
+                          CONTINUE
+                      END-DELETE
+                      DISPLAY "CADASTRO CORRIGIDO COM SUCESSO"
+                      MOVE WS-ID               TO FD-ID
+                      MOVE WS-MATERIA-NOVA     TO FD-MATERIA
+                      MOVE WS-ANO-LETIVO-NOVO  TO FD-ANO-LETIVO
+                      MOVE WS-BIMESTRE-NOVO    TO FD-BIMESTRE
+                      MOVE WS-NM               TO FD-NM
+                      MOVE WS-STATUS           TO FD-STATUS
+                      MOVE WS-MEDIA            TO FD-MEDIA
+                      MOVE REGISTRO TO REGISTRO-DEPOIS
+                      PERFORM GRAVA-LOG
+                  END-WRITE
+               END-IF
+           END-READ.
+
+           CLOSE CAD.
+           GO TO CONTINUAR.
+
+      *----------------------------------------------------------------
+      * EXCLUSAO DE UM CADASTRO EXISTENTE
+      *----------------------------------------------------------------
+           EXCLUIR.
+           DISPLAY "DIGITE O ID DO ALUNO A EXCLUIR"
+           ACCEPT WS-ID
+           DISPLAY "DIGITE A MATERIA DO CADASTRO A EXCLUIR"
+           ACCEPT WS-MATERIA
+           DISPLAY "DIGITE O ANO LETIVO DO CADASTRO A EXCLUIR"
+           ACCEPT WS-ANO-LETIVO
+           PERFORM ACEITA-BIMESTRE
+
+           MOVE WS-ID            TO FD-ID
+           MOVE WS-MATERIA       TO FD-MATERIA
+           MOVE WS-ANO-LETIVO    TO FD-ANO-LETIVO
+           MOVE WS-BIMESTRE      TO FD-BIMESTRE
+
+           READ CAD
+           INVALID KEY
+               DISPLAY "CADASTRO NAO ENCONTRADO"
+               CLOSE CAD
+               GO TO CONTINUAR
+           NOT INVALID KEY
+               MOVE REGISTRO   TO REGISTRO-ANTES
+               DELETE CAD RECORD
+               INVALID KEY
+                   DISPLAY "NAO FOI POSSIVEL EXCLUIR,WS-FS: "WS-FS
+               NOT INVALID KEY
+                   DISPLAY "CADASTRO EXCLUIDO COM SUCESSO"
+                   MOVE "EXCLUSAO"     TO LOG-OPERACAO
+                   MOVE ZEROS          TO DEPOIS-ID DEPOIS-MEDIA
+                                          DEPOIS-ANO-LETIVO
+                                          DEPOIS-BIMESTRE
+                   MOVE SPACES         TO DEPOIS-MATERIA
+                                          DEPOIS-NM
+                                          DEPOIS-STATUS
+                   PERFORM GRAVA-LOG
+               END-DELETE
+           END-READ.
+
+           CLOSE CAD.
+           GO TO CONTINUAR.
+
+      *----------------------------------------------------------------
+      * SOLICITA E VALIDA O BIMESTRE (1 A 4)
+      *----------------------------------------------------------------
+           ACEITA-BIMESTRE.
+           DISPLAY "DIGITE O BIMESTRE (1 A 4)"
+           ACCEPT WS-BIMESTRE
+           IF WS-BIMESTRE < 1 OR WS-BIMESTRE > 4
+              DISPLAY "BIMESTRE INVALIDO. DIGITE UM VALOR DE 1 A 4"
+              GO TO ACEITA-BIMESTRE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * SOLICITA E VALIDA O NOVO BIMESTRE (1 A 4) DURANTE A CORRECAO
+      *----------------------------------------------------------------
+           ACEITA-BIMESTRE-NOVO.
+           DISPLAY "DIGITE O NOVO BIMESTRE (1 A 4)"
+           ACCEPT WS-BIMESTRE-NOVO
+           IF WS-BIMESTRE-NOVO < 1 OR WS-BIMESTRE-NOVO > 4
+              DISPLAY "BIMESTRE INVALIDO. DIGITE UM VALOR DE 1 A 4"
+              GO TO ACEITA-BIMESTRE-NOVO
+           END-IF.
+
+      *----------------------------------------------------------------
+      * SOLICITA E VALIDA AS QUATRO NOTAS (0,0 A 10,0)
+      *----------------------------------------------------------------
+           ACEITA-NOTAS.
+           AC-NT1.
+           DISPLAY "DIGITE A NOTA1 PARA O ALUNO (0,0 A 10,0)"
+           ACCEPT NT1
+           IF NT1 < 0 OR NT1 > 10
+              DISPLAY "NOTA INVALIDA. DIGITE UM VALOR ENTRE 0,0 E 10,0"
+              GO TO AC-NT1
+           END-IF.
+
+           AC-NT2.
+           DISPLAY "DIGITE A NOTA2 PARA O ALUNO (0,0 A 10,0)"
+           ACCEPT NT2
+           IF NT2 < 0 OR NT2 > 10
+              DISPLAY "NOTA INVALIDA. DIGITE UM VALOR ENTRE 0,0 E 10,0"
+              GO TO AC-NT2
+           END-IF.
+
+           AC-NT3.
+           DISPLAY "DIGITE A NOTA3 PARA O ALUNO (0,0 A 10,0)"
+           ACCEPT NT3
+           IF NT3 < 0 OR NT3 > 10
+              DISPLAY "NOTA INVALIDA. DIGITE UM VALOR ENTRE 0,0 E 10,0"
+              GO TO AC-NT3
+           END-IF.
+
+           AC-NT4.
+           DISPLAY "DIGITE A NOTA4 PARA O ALUNO (0,0 A 10,0)"
+           ACCEPT NT4
+           IF NT4 < 0 OR NT4 > 10
+              DISPLAY "NOTA INVALIDA. DIGITE UM VALOR ENTRE 0,0 E 10,0"
+              GO TO AC-NT4
+           END-IF.
+
+      *----------------------------------------------------------------
+      * NOTA SUBSTITUTIVA - SUBSTITUI A MENOR DAS QUATRO NOTAS
+      *----------------------------------------------------------------
+           ACEITA-SUBSTITUTIVA.
+           DISPLAY "DESEJA APLICAR NOTA SUBSTITUTIVA? (S/N)"
+           ACCEPT WS-RESP
+           IF NOT RESP-SIM
+              GO TO FIM-ACEITA-SUBSTITUTIVA
+           END-IF.
+
+           AC-NT-SUBST.
+           DISPLAY "DIGITE A NOTA SUBSTITUTIVA (0,0 A 10,0)"
+           ACCEPT NT-SUBST
+           IF NT-SUBST < 0 OR NT-SUBST > 10
+              DISPLAY "NOTA INVALIDA. DIGITE UM VALOR ENTRE 0,0 E 10,0"
+              GO TO AC-NT-SUBST
+           END-IF.
+
+           MOVE 1        TO WS-IDX-MENOR
+           MOVE NT1      TO WS-VAL-MENOR
+           IF NT2 < WS-VAL-MENOR
+              MOVE 2   TO WS-IDX-MENOR
+              MOVE NT2 TO WS-VAL-MENOR
+           END-IF
+           IF NT3 < WS-VAL-MENOR
+              MOVE 3   TO WS-IDX-MENOR
+              MOVE NT3 TO WS-VAL-MENOR
+           END-IF
+           IF NT4 < WS-VAL-MENOR
+              MOVE 4   TO WS-IDX-MENOR
+              MOVE NT4 TO WS-VAL-MENOR
+           END-IF.
+
+           IF WS-IDX-MENOR EQUAL 1
+              MOVE NT-SUBST TO NT1
+           END-IF
+           IF WS-IDX-MENOR EQUAL 2
+              MOVE NT-SUBST TO NT2
+           END-IF
+           IF WS-IDX-MENOR EQUAL 3
+              MOVE NT-SUBST TO NT3
+           END-IF
+           IF WS-IDX-MENOR EQUAL 4
+              MOVE NT-SUBST TO NT4
+           END-IF.
+
+           FIM-ACEITA-SUBSTITUTIVA.
+           CONTINUE.
+
+      *----------------------------------------------------------------
+      * PESOS DAS NOTAS - PADRAO E PESO IGUAL (MEDIA SIMPLES)
+      *----------------------------------------------------------------
+           ACEITA-PESOS.
+           MOVE 1 TO WS-PESO1 WS-PESO2 WS-PESO3 WS-PESO4
+
+           DISPLAY "DESEJA INFORMAR PESOS DIFERENTES PARA AS NOTAS? "
+                   "(S/N)"
+           ACCEPT WS-RESP
+           IF NOT RESP-SIM
+              GO TO FIM-ACEITA-PESOS
+           END-IF.
+
+           AC-PESO1.
+           DISPLAY "DIGITE O PESO DA NOTA1 (0,1 A 9,9)"
+           ACCEPT WS-PESO1
+           IF WS-PESO1 EQUAL 0
+              DISPLAY "PESO INVALIDO"
+              GO TO AC-PESO1
+           END-IF.
+
+           AC-PESO2.
+           DISPLAY "DIGITE O PESO DA NOTA2 (0,1 A 9,9)"
+           ACCEPT WS-PESO2
+           IF WS-PESO2 EQUAL 0
+              DISPLAY "PESO INVALIDO"
+              GO TO AC-PESO2
+           END-IF.
+
+           AC-PESO3.
+           DISPLAY "DIGITE O PESO DA NOTA3 (0,1 A 9,9)"
+           ACCEPT WS-PESO3
+           IF WS-PESO3 EQUAL 0
+              DISPLAY "PESO INVALIDO"
+              GO TO AC-PESO3
+           END-IF.
+
+           AC-PESO4.
+           DISPLAY "DIGITE O PESO DA NOTA4 (0,1 A 9,9)"
+           ACCEPT WS-PESO4
+           IF WS-PESO4 EQUAL 0
+              DISPLAY "PESO INVALIDO"
+              GO TO AC-PESO4
+           END-IF.
+
+           FIM-ACEITA-PESOS.
+           CONTINUE.
+
+      *----------------------------------------------------------------
+      * CALCULA A MEDIA PONDERADA E DEFINE O STATUS DO ALUNO
+      *----------------------------------------------------------------
+           CALCULA-MEDIA.
+           COMPUTE WS-SOMA-PESOS = WS-PESO1 + WS-PESO2 + WS-PESO3 +
+                                    WS-PESO4
+
+           COMPUTE WS-MEDIA ROUNDED =
+                  (NT1 * WS-PESO1 + NT2 * WS-PESO2 +
+                   NT3 * WS-PESO3 + NT4 * WS-PESO4) / WS-SOMA-PESOS
+
+           IF WS-MEDIA >= 7
+               MOVE "APROVADO"    TO WS-STATUS
+           ELSE
+               MOVE  "REPROVADO"  TO WS-STATUS
+           END-IF
+           DISPLAY "STATUS:"WS-STATUS
+           DISPLAY "MEDIA:"WS-MEDIA.
+
+      *----------------------------------------------------------------
+      * GRAVA UMA LINHA NO ARQUIVO DE AUDITORIA CADLOG
+      *----------------------------------------------------------------
+           GRAVA-LOG.
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+           ACCEPT WS-TIME-SYS FROM TIME
+
+           MOVE WS-ANO-SYS     TO LOG-ANO-SYS
+           MOVE WS-MES-SYS     TO LOG-MES-SYS
+           MOVE WS-DIA-SYS     TO LOG-DIA-SYS
+           MOVE WS-HORA-SYS    TO LOG-HORA-SYS
+           MOVE WS-MINUTO-SYS  TO LOG-MINUTO-SYS
+           MOVE WS-SEGUNDO-SYS TO LOG-SEGUNDO-SYS
+
+           MOVE ANTES-ID          TO LOG-ANTES-ID
+           MOVE ANTES-MATERIA     TO LOG-ANTES-MATERIA
+           MOVE ANTES-NM          TO LOG-ANTES-NM
+           MOVE ANTES-STATUS      TO LOG-ANTES-STATUS
+           MOVE ANTES-MEDIA       TO LOG-ANTES-MEDIA
+
+           MOVE DEPOIS-ID         TO LOG-DEPOIS-ID
+           MOVE DEPOIS-MATERIA    TO LOG-DEPOIS-MATERIA
+           MOVE DEPOIS-NM         TO LOG-DEPOIS-NM
+           MOVE DEPOIS-STATUS     TO LOG-DEPOIS-STATUS
+           MOVE DEPOIS-MEDIA      TO LOG-DEPOIS-MEDIA
+
+           OPEN EXTEND CADLOG
+           IF WS-FS-CADLOG EQUAL 35
+              OPEN OUTPUT CADLOG
+           END-IF
+
+           WRITE REG-CADLOG FROM LINHA-CADLOG
+           CLOSE CADLOG.
+
+           CONTINUAR.
             DISPLAY "SE DESEJA CONTINUAR CALCULANDO TECLE 'S' , SE NAO,"
             "TECLE 'N' PARA TERMINAR O PROGRAMA".
             ACCEPT WS-OPCAO.
@@ -137,6 +643,7 @@
                 GO TO INICIO.
             IF WS-OPCAO = "N" THEN
                 GO TO FINALIZAR.
+            GO TO CONTINUAR.
 
 
            FINALIZAR.
