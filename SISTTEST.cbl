@@ -0,0 +1,368 @@
+      ******************************************************************
+      * Author:JEFFERSON MOTA
+      * Date:09/08/2026
+      * Purpose:GERAR ESTATISTICAS DE DESEMPENHO POR MATERIA (MEDIA
+      *         DA TURMA, MENOR/MAIOR MEDIA E PERCENTUAL DE APROVACAO)
+      *         PARA APOIAR O CONSELHO DE CLASSE.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 - CHAVE AMPLIADA PARA ID+MATERIA+ANO LETIVO+BIMESTRE
+      *              (ACOMPANHANDO A NOVA CHAVE DO CAD) E CADASTRO
+      *              REALINHADO COM A ORDEM DE CAMPOS DO REGISTRO PARA
+      *              O READ INTO NAO EMBARALHAR NOME/MATERIA.
+      * 09/08/2026 - FILTRO DE ANO LETIVO/BIMESTRE (O MESMO QUE O
+      *              SISTTLIST JA APLICA), PARA QUE ACUMULA-MATERIA NAO
+      *              MISTURE BIMESTRES/ANOS DIFERENTES DO MESMO ALUNO
+      *              NA MESMA MATERIA NO RESUMO DO CONSELHO DE CLASSE.
+      * 09/08/2026 - PERFORM ACUMULA-MATERIA PASSA A USAR THRU
+      *              FIM-PROCURA-MATERIA (SEM O THRU, PROCURA-MATERIA E
+      *              FIM-PROCURA-MATERIA NUNCA ERAM EXECUTADOS E A
+      *              TABELA DE MATERIAS FICAVA SEMPRE ZERADA). TABELA
+      *              DE MATERIAS (50 POSICOES) PASSA A REJEITAR COM
+      *              AVISO UMA NOVA MATERIA ALEM DO LIMITE, EM VEZ DE
+      *              ESTOURAR A TABELA. RODAPE DO RELATORIO PASSA A
+      *              IMPRIMIR O TOTAL DE MATERIAS APURADAS, COMO O
+      *              SISTTLIST JA FAZ COM SEU PROPRIO TOTAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISTTEST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CAD ASSIGN TO WS-CAD-DSNAME
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS FD-CHAVE
+             FILE STATUS WS-FS.
+
+             SELECT RELATO ASSIGN TO
+           "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\ESTATIST.LIS"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS WS-FS-RELATO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAD.
+       01 REGISTRO.
+           03 FD-CHAVE.
+               05 FD-ID                           PIC 9(4).
+               05 FD-MATERIA                      PIC X(11).
+               05 FD-ANO-LETIVO                   PIC 9(4).
+               05 FD-BIMESTRE                     PIC 9(1).
+           03 FD-NM                               PIC X(25).
+           03 FD-STATUS                           PIC X(11).
+           03 FD-MEDIA                            PIC 9(2)V9.
+
+       FD RELATO.
+       01 REG-RELATO                              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                               PIC 99.
+       77 WS-FS-RELATO                        PIC 99.
+       77 WS-CAD-DSNAME                       PIC X(100).
+       77 WS-LIDOS                            PIC 9(6).
+       77 WS-FILTRO-ANO                       PIC 9(4).
+       77 WS-FILTRO-BIMESTRE                  PIC 9(1).
+
+       01 CADASTRO.
+           03 WS-ID                           PIC 9(4).
+           03 WS-MATERIA                      PIC X(11).
+           03 WS-ANO-LETIVO                   PIC 9(4).
+           03 WS-BIMESTRE                     PIC 9(1).
+           03 WS-NM                           PIC X(25).
+           03 WS-STATUS                       PIC X(11).
+           03 WS-MEDIA                        PIC 9(2)V9.
+
+      *----------------------------------------------------------------
+      * TABELA DE ACUMULADORES POR MATERIA
+      *----------------------------------------------------------------
+       77 WS-TOTAL-MATERIAS                   PIC 9(3) VALUE 0.
+       77 WS-IDX                              PIC 9(3).
+       77 WS-ACHOU                            PIC X.
+         88 ACHOU-SIM                         VALUE "S".
+       77 WS-TABELA-CHEIA                     PIC X.
+         88 TABELA-CHEIA                      VALUE "S".
+
+       01 TAB-MATERIAS.
+           05 TAB-MATERIA OCCURS 50 TIMES INDEXED BY IX-MAT.
+               10 TM-NOME                     PIC X(11).
+               10 TM-QTDE                     PIC 9(5).
+               10 TM-SOMA-MEDIA               PIC 9(7)V9.
+               10 TM-MENOR-MEDIA              PIC 9(2)V9.
+               10 TM-MAIOR-MEDIA              PIC 9(2)V9.
+               10 TM-APROVADOS                PIC 9(5).
+               10 TM-REPROVADOS               PIC 9(5).
+
+       77 WS-MEDIA-TURMA                      PIC 9(2)V9.
+       77 WS-PCT-APROVADOS                    PIC 9(3)V9.
+       77 WS-PCT-REPROVADOS                   PIC 9(3)V9.
+
+       01 WS-DATA-HORA-SYS.
+         05 WS-DATE-SYS.
+           10 WS-ANO-SYS                      PIC 9(4).
+           10 WS-MES-SYS                      PIC 9(2).
+           10 WS-DIA-SYS                      PIC 9(2).
+         05 WS-TIME-SYS.
+           10 WS-HORA-SYS                     PIC 9(2).
+           10 WS-MINUTO-SYS                   PIC 9(2).
+         05 FILLER                            PIC X(9).
+
+       77 ACUM-LINHAS                         PIC 9(2).
+       77 ACUM-PAG                            PIC 9(5).
+       77 WS-MAX-LINHAS                       PIC 9(2) VALUE 15.
+
+       01 CAB001.
+           05 FILLER                          PIC X(40) VALUE
+           'ESTATISTICAS POR MATERIA'.
+           05 FILLER                          PIC X(6) VALUE 'PAG.:'.
+           05 CAB001-PAG                      PIC Z.ZZ9.
+
+       01 CAB002.
+           05 FILLER                          PIC X(35) VALUE
+           'PROGRAMA = SISTTEST'.
+           05 CAB002-HORA                     PIC 99.
+           05 FILLER                          PIC X(1) VALUE ":".
+           05 CAB002-MINUTO                   PIC 99.
+           05 FILLER                          PIC X(6) VALUE SPACES.
+           05 CAB002-DIA                      PIC 99/.
+           05 CAB002-MES                      PIC 99/.
+           05 CAB002-ANO                      PIC 9999.
+
+       01 CAB003.
+           05 FILLER                          PIC X(20) VALUE SPACES.
+           05 FILLER                          PIC X(40) VALUE
+           'RESUMO PARA O CONSELHO DE CLASSE'.
+
+       01 CAB004.
+           05 FILLER                          PIC X(14) VALUE 'MATERIA'.
+           05 FILLER                          PIC X(6)  VALUE 'QTDE'.
+           05 FILLER                          PIC X(9)  VALUE 'MEDIA'.
+           05 FILLER                          PIC X(9)  VALUE 'MENOR'.
+           05 FILLER                          PIC X(9)  VALUE 'MAIOR'.
+           05 FILLER                          PIC X(9)  VALUE '%APROV'.
+           05 FILLER                          PIC X(9)  VALUE '%REPROV'.
+
+       01 DET001.
+           05 FILLER                          PIC X(1) VALUE SPACE.
+           05 DET001-MATERIA                  PIC X(11).
+           05 FILLER                          PIC X(3) VALUE SPACES.
+           05 DET001-QTDE                     PIC ZZZZ9.
+           05 FILLER                          PIC X(3) VALUE SPACES.
+           05 DET001-MEDIA                    PIC Z9,9.
+           05 FILLER                          PIC X(4) VALUE SPACES.
+           05 DET001-MENOR                    PIC Z9,9.
+           05 FILLER                          PIC X(4) VALUE SPACES.
+           05 DET001-MAIOR                    PIC Z9,9.
+           05 FILLER                          PIC X(4) VALUE SPACES.
+           05 DET001-PCT-APROV                PIC ZZ9,9.
+           05 FILLER                          PIC X(3) VALUE SPACES.
+           05 DET001-PCT-REPROV               PIC ZZ9,9.
+
+       01 RODAPE.
+           05 FILLER                          PIC X(20) VALUE
+           'TOTAL DE MATERIAS: '.
+           05 RODAPE-TOTAL                    PIC ZZ9.
+           05 FILLER                          PIC X(57) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           OBTEM-DATASET.
+               ACCEPT WS-CAD-DSNAME FROM COMMAND-LINE
+               IF WS-CAD-DSNAME EQUAL SPACES
+                  DISPLAY "==================================="
+                  DISPLAY "DIGITE O NOME DO ARQUIVO DE CADASTRO"
+                  DISPLAY "TECLE ENTER PARA USAR O PADRAO"
+                  ACCEPT WS-CAD-DSNAME
+               END-IF
+               IF WS-CAD-DSNAME EQUAL SPACES
+                  MOVE
+             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+                  TO WS-CAD-DSNAME
+               END-IF.
+
+           OBTEM-FILTROS.
+               DISPLAY "======================================"
+               DISPLAY "*******ESTATISTICAS POR MATERIA********"
+               DISPLAY "======================================"
+               DISPLAY "DIGITE O ANO LETIVO (0=TODOS)"
+               ACCEPT WS-FILTRO-ANO
+               DISPLAY "DIGITE O BIMESTRE (0=TODOS)"
+               ACCEPT WS-FILTRO-BIMESTRE.
+
+           INICIO.
+               MOVE 0 TO WS-LIDOS.
+               MOVE 0 TO ACUM-LINHAS.
+               MOVE 0 TO ACUM-PAG.
+               MOVE 0 TO WS-TOTAL-MATERIAS.
+
+               ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+               ACCEPT WS-TIME-SYS FROM TIME.
+
+               OPEN INPUT CAD.
+
+           LER-ARQUIVO.
+               READ CAD INTO CADASTRO
+                   AT END
+                   GO TO FIM-LEITURA
+               END-READ
+
+               IF WS-FILTRO-ANO NOT EQUAL 0
+                  AND WS-FILTRO-ANO NOT EQUAL WS-ANO-LETIVO
+                  GO TO LER-ARQUIVO
+               END-IF
+
+               IF WS-FILTRO-BIMESTRE NOT EQUAL 0
+                  AND WS-FILTRO-BIMESTRE NOT EQUAL WS-BIMESTRE
+                  GO TO LER-ARQUIVO
+               END-IF
+
+               ADD 1 TO WS-LIDOS
+               PERFORM ACUMULA-MATERIA THRU FIM-PROCURA-MATERIA
+               GO TO LER-ARQUIVO.
+
+      *----------------------------------------------------------------
+      * LOCALIZA A MATERIA NA TABELA (OU CRIA UMA ENTRADA NOVA) E
+      * ACUMULA OS VALORES DO REGISTRO LIDO
+      *----------------------------------------------------------------
+           ACUMULA-MATERIA.
+               MOVE "N" TO WS-ACHOU
+               MOVE "N" TO WS-TABELA-CHEIA
+               MOVE 1   TO WS-IDX.
+
+           PROCURA-MATERIA.
+               IF WS-IDX > WS-TOTAL-MATERIAS
+                  GO TO FIM-PROCURA-MATERIA
+               END-IF
+               IF TM-NOME (WS-IDX) EQUAL WS-MATERIA
+                  MOVE "S" TO WS-ACHOU
+                  GO TO FIM-PROCURA-MATERIA
+               END-IF
+               ADD 1 TO WS-IDX
+               GO TO PROCURA-MATERIA.
+
+           FIM-PROCURA-MATERIA.
+               IF NOT ACHOU-SIM
+                  IF WS-TOTAL-MATERIAS = 50
+                     DISPLAY "AVISO: LIMITE DE 50 MATERIAS DISTINTAS "
+                     DISPLAY "ATINGIDO. MATERIA IGNORADA: "WS-MATERIA
+                     MOVE "S" TO WS-TABELA-CHEIA
+                  ELSE
+                     ADD 1 TO WS-TOTAL-MATERIAS
+                     MOVE WS-TOTAL-MATERIAS  TO WS-IDX
+                     MOVE WS-MATERIA         TO TM-NOME (WS-IDX)
+                     MOVE 0                  TO TM-QTDE (WS-IDX)
+                     MOVE 0                  TO TM-SOMA-MEDIA (WS-IDX)
+                     MOVE WS-MEDIA           TO TM-MENOR-MEDIA (WS-IDX)
+                     MOVE WS-MEDIA           TO TM-MAIOR-MEDIA (WS-IDX)
+                     MOVE 0                  TO TM-APROVADOS (WS-IDX)
+                     MOVE 0                  TO TM-REPROVADOS (WS-IDX)
+                  END-IF
+               END-IF
+
+               IF NOT TABELA-CHEIA
+               ADD 1        TO TM-QTDE (WS-IDX)
+               ADD WS-MEDIA TO TM-SOMA-MEDIA (WS-IDX)
+
+               IF WS-MEDIA < TM-MENOR-MEDIA (WS-IDX)
+                  MOVE WS-MEDIA TO TM-MENOR-MEDIA (WS-IDX)
+               END-IF
+               IF WS-MEDIA > TM-MAIOR-MEDIA (WS-IDX)
+                  MOVE WS-MEDIA TO TM-MAIOR-MEDIA (WS-IDX)
+               END-IF
+
+               IF WS-STATUS EQUAL "APROVADO"
+                  ADD 1 TO TM-APROVADOS (WS-IDX)
+               ELSE
+                  ADD 1 TO TM-REPROVADOS (WS-IDX)
+               END-IF
+               END-IF.
+
+           FIM-LEITURA.
+               CLOSE CAD.
+
+               OPEN OUTPUT RELATO.
+               MOVE 1 TO WS-IDX.
+
+           IMPRIME-MATERIAS.
+               IF WS-IDX > WS-TOTAL-MATERIAS
+                  GO TO FIM-IMPRIME-MATERIAS
+               END-IF
+
+               COMPUTE WS-MEDIA-TURMA ROUNDED =
+                       TM-SOMA-MEDIA (WS-IDX) / TM-QTDE (WS-IDX)
+
+               COMPUTE WS-PCT-APROVADOS ROUNDED =
+                     (TM-APROVADOS (WS-IDX) * 100) / TM-QTDE (WS-IDX)
+               COMPUTE WS-PCT-REPROVADOS ROUNDED =
+                     (TM-REPROVADOS (WS-IDX) * 100) / TM-QTDE (WS-IDX)
+
+               PERFORM GRAVA-DETALHE
+
+               ADD 1 TO WS-IDX
+               GO TO IMPRIME-MATERIAS.
+
+           FIM-IMPRIME-MATERIAS.
+               IF ACUM-LINHAS > 0
+                  PERFORM IMPRIME-RODAPE
+               END-IF
+
+               CLOSE RELATO.
+
+               DISPLAY "TOTAL DE REGISTROS LIDOS  :"WS-LIDOS.
+               DISPLAY "TOTAL DE MATERIAS APURADAS:"WS-TOTAL-MATERIAS.
+
+            STOP RUN.
+
+      *----------------------------------------------------------------
+      * IMPRIME O CABECALHO PADRAO DO RELATORIO (CAB001-CAB004)
+      *----------------------------------------------------------------
+           IMPRIME-CABECALHO.
+           ADD 1 TO ACUM-PAG.
+           MOVE ACUM-PAG      TO CAB001-PAG.
+           MOVE WS-HORA-SYS   TO CAB002-HORA.
+           MOVE WS-MINUTO-SYS TO CAB002-MINUTO.
+           MOVE WS-DIA-SYS    TO CAB002-DIA.
+           MOVE WS-MES-SYS    TO CAB002-MES.
+           MOVE WS-ANO-SYS    TO CAB002-ANO.
+
+           WRITE REG-RELATO FROM CAB001.
+           WRITE REG-RELATO FROM CAB002.
+           WRITE REG-RELATO FROM CAB003.
+           WRITE REG-RELATO FROM CAB004.
+
+           MOVE 0 TO ACUM-LINHAS.
+
+      *----------------------------------------------------------------
+      * IMPRIME UMA LINHA DE DETALHE, QUEBRANDO PAGINA QUANDO NECESSARIO
+      *----------------------------------------------------------------
+           GRAVA-DETALHE.
+           IF ACUM-LINHAS EQUAL 0
+              PERFORM IMPRIME-CABECALHO
+           END-IF
+           IF ACUM-LINHAS >= WS-MAX-LINHAS
+              PERFORM IMPRIME-CABECALHO
+           END-IF
+
+           MOVE TM-NOME (WS-IDX)         TO DET001-MATERIA
+           MOVE TM-QTDE (WS-IDX)         TO DET001-QTDE
+           MOVE WS-MEDIA-TURMA           TO DET001-MEDIA
+           MOVE TM-MENOR-MEDIA (WS-IDX)  TO DET001-MENOR
+           MOVE TM-MAIOR-MEDIA (WS-IDX)  TO DET001-MAIOR
+           MOVE WS-PCT-APROVADOS         TO DET001-PCT-APROV
+           MOVE WS-PCT-REPROVADOS        TO DET001-PCT-REPROV
+
+           WRITE REG-RELATO FROM DET001.
+           ADD 1 TO ACUM-LINHAS.
+
+      *----------------------------------------------------------------
+      * IMPRIME A ULTIMA LINHA DO RELATORIO
+      *----------------------------------------------------------------
+           IMPRIME-RODAPE.
+           MOVE WS-TOTAL-MATERIAS TO RODAPE-TOTAL.
+           WRITE REG-RELATO FROM RODAPE.
+       END PROGRAM SISTTEST.
