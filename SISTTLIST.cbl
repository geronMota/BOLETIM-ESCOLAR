@@ -3,6 +3,19 @@
       * Date:12/02/2023
       * Purpose:PRACTICE COBOL
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 - RELATORIO PAGINADO EM RELATO, FILTROS DE STATUS,
+      *              MATERIA, ANO LETIVO E BIMESTRE, CHAVE COMPOSTA
+      *              ID+MATERIA E ARQUIVO DE DADOS PARAMETRIZADO EM
+      *              TEMPO DE EXECUCAO.
+      * 09/08/2026 - CHAVE AMPLIADA PARA ID+MATERIA+ANO LETIVO+BIMESTRE
+      *              (ACOMPANHANDO A NOVA CHAVE DO CAD), CADASTRO
+      *              REALINHADO COM A ORDEM DE CAMPOS DO REGISTRO PARA
+      *              O READ INTO NAO EMBARALHAR NOME/MATERIA, E RODAPE
+      *              DO RELATORIO PASSA A IMPRIMIR O TOTAL DE REGISTROS.
+      * 09/08/2026 - REMOVIDA A CHAVE ALTERNATIVA POR FD-ID (NUNCA USADA
+      *              EM NENHUM READ/START).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SISTTLIST.
@@ -13,15 +26,15 @@
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CAD ASSIGN TO
-             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+               SELECT CAD ASSIGN TO WS-CAD-DSNAME
              ORGANIZATION IS INDEXED
              ACCESS MODE IS SEQUENTIAL
-             RECORD KEY IS FD-ID
+             RECORD KEY IS FD-CHAVE
              FILE STATUS WS-FS.
 
              SELECT RELATO ASSIGN TO
-             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\BOLETIM.LIS"
+             ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS WS-FS-RELATO.
 
 
@@ -30,33 +43,38 @@
        FILE SECTION.
        FD CAD.
        01 REGISTRO.
-           03 FD-ID                               PIC 9(4).
+           03 FD-CHAVE.
+               05 FD-ID                           PIC 9(4).
+               05 FD-MATERIA                      PIC X(11).
+               05 FD-ANO-LETIVO                   PIC 9(4).
+               05 FD-BIMESTRE                     PIC 9(1).
            03 FD-NM                               PIC X(25).
-           03 FD-MATERIA                          PIC X(11).
            03 FD-STATUS                           PIC X(11).
-           03 FD-MEDIA                            PIC 9(1)V9.
+           03 FD-MEDIA                            PIC 9(2)V9.
 
        FD RELATO.
-       01 REG-RELATO                              PIC X(60).
+       01 REG-RELATO                              PIC X(80).
 
 
        WORKING-STORAGE SECTION.
        77 WS-FS-RELATO                        PIC 99.
        77 WS-FS                               PIC 99.
-         88 FS-OK                             VALUE 0.
-       77 WS-EOF                              PIC X.
-         88 EOF-OK                            VALUE "V" FALSE "F".
        77 WS-COUNT                            PIC 9(4) VALUE 0.
+       77 WS-CAD-DSNAME                       PIC X(100).
        01 CADASTRO.
            03 WS-ID                           PIC 9(4).
-           03 WS-NM                           PIC X(25).
            03 WS-MATERIA                      PIC X(11).
+           03 WS-ANO-LETIVO                   PIC 9(4).
+           03 WS-BIMESTRE                     PIC 9(1).
+           03 WS-NM                           PIC X(25).
            03 WS-STATUS                       PIC X(11).
-           03 WS-MEDIA                        PIC 9(1)V9.
-           03 NT1                             PIC 9(1)V9.
-           03 NT2                             PIC 9(1)V9.
-           03 NT3                             PIC 9(1)V9.
-           03 NT4                             PIC 9(1)V9.
+           03 WS-MEDIA                        PIC 9(2)V9.
+
+       01 WS-FILTROS.
+           03 WS-FILTRO-STATUS                PIC X(11).
+           03 WS-FILTRO-MATERIA               PIC X(11).
+           03 WS-FILTRO-ANO                   PIC 9(4).
+           03 WS-FILTRO-BIMESTRE              PIC 9(1).
 
        01 WS-DATA-HORA-SYS.
          05 WS-DATE-SYS.
@@ -70,6 +88,7 @@
 
        77 ACUM-LINHAS                         PIC 9(2).
        77 ACUM-PAG                            PIC 9(5).
+       77 WS-MAX-LINHAS                       PIC 9(2) VALUE 15.
 
        01 CAB001.
            05 FILLER                          PIC X(40) VALUE
@@ -79,7 +98,7 @@
 
        01 CAB002.
            05 FILLER                          PIC X(35) VALUE
-           'PROGRAMA = SISTTCAD'.
+           'PROGRAMA = SISTTLIST'.
            05 CAB002-HORA                     PIC 99.
            05 FILLER                          PIC X(1) VALUE ":".
            05 CAB002-MINUTO                   PIC 99.
@@ -94,68 +113,178 @@
            'RELATORIO DO CADASTRO DE ALUNOS'.
 
        01 CAB004.
-           05 FILLER                          PIC X(6) VALUE 'CODIGO'.
-           05 FILLER                          PIC X(21) VALUE
+           05 FILLER                          PIC X(8)  VALUE 'CODIGO'.
+           05 FILLER                          PIC X(28) VALUE
            'NOME DO ALUNO'.
-           05 FILLER                          PIC X(7) VALUE 'MATERIA'.
-           05 FILLER                          PIC X(5) VALUE 'NOTA1'.
-           05 FILLER                          PIC X(5) VALUE 'NOTA2'.
-           05 FILLER                          PIC X(5) VALUE 'NOTA3'.
-           05 FILLER                          PIC X(5) VALUE 'NOTA4'.
-           05 FILLER                          PIC X(6) VALUE 'STATUS'.
+           05 FILLER                          PIC X(14) VALUE 'MATERIA'.
+           05 FILLER                          PIC X(7)  VALUE 'ANO'.
+           05 FILLER                          PIC X(4)  VALUE 'BIM'.
+           05 FILLER                          PIC X(7)  VALUE 'MEDIA'.
+           05 FILLER                          PIC X(11) VALUE 'STATUS'.
 
        01 DET001.
-           05 FILLER                          PIC X(1) VALUE' '.
+           05 FILLER                          PIC X(1) VALUE SPACE.
            05 DET001-CODIGO                   PIC 9(4).
            05 FILLER                          PIC X(3) VALUE SPACES.
            05 DET001-NOME                     PIC X(25).
            05 FILLER                          PIC X(3) VALUE SPACES.
            05 DET001-MATERIA                  PIC X(11).
            05 FILLER                          PIC X(3) VALUE SPACES.
-           05 DET001-NOTA1                    PIC Z.ZZ9.
-           05 FILLER                          PIC X(3) VALUE SPACES.
-           05 DET001-NOTA2                    PIC Z.ZZ9.
-           05 FILLER                          PIC X(3) VALUE SPACES.
-           05 DET001-NOTA3                    PIC Z.ZZ9.
+           05 DET001-ANO                      PIC 9(4).
            05 FILLER                          PIC X(3) VALUE SPACES.
-           05 DET001-NOTA4                    PIC Z.ZZ9.
+           05 DET001-BIM                      PIC 9(1).
+           05 FILLER                          PIC X(4) VALUE SPACES.
+           05 DET001-MEDIA                    PIC Z9,9.
            05 FILLER                          PIC X(3) VALUE SPACES.
            05 DET001-STATUS                   PIC X(11).
 
+       01 RODAPE.
+           05 FILLER                          PIC X(20) VALUE
+           'TOTAL DE REGISTROS:'.
+           05 RODAPE-TOTAL                    PIC ZZZ9.
+           05 FILLER                          PIC X(56) VALUE SPACES.
+
 
 
        PROCEDURE DIVISION.
+           OBTEM-DATASET.
+               ACCEPT WS-CAD-DSNAME FROM COMMAND-LINE
+               IF WS-CAD-DSNAME EQUAL SPACES
+                  DISPLAY "==================================="
+                  DISPLAY "DIGITE O NOME DO ARQUIVO DE CADASTRO"
+                  DISPLAY "TECLE ENTER PARA USAR O PADRAO"
+                  ACCEPT WS-CAD-DSNAME
+               END-IF
+               IF WS-CAD-DSNAME EQUAL SPACES
+                  MOVE
+             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+                  TO WS-CAD-DSNAME
+               END-IF.
+
+           OBTEM-FILTROS.
+               DISPLAY "======================================"
+               DISPLAY "*******LISTAGEM DE ALUNOS**************"
+               DISPLAY "======================================"
+               DISPLAY "DIGITE O STATUS PARA FILTRAR"
+               DISPLAY "(APROVADO/REPROVADO, BRANCO=TODOS)"
+               ACCEPT WS-FILTRO-STATUS
+               DISPLAY "DIGITE A MATERIA (BRANCO=TODAS)"
+               ACCEPT WS-FILTRO-MATERIA
+               DISPLAY "DIGITE O ANO LETIVO (0=TODOS)"
+               ACCEPT WS-FILTRO-ANO
+               DISPLAY "DIGITE O BIMESTRE (0=TODOS)"
+               ACCEPT WS-FILTRO-BIMESTRE.
+
+           INICIO.
+               MOVE 0 TO WS-COUNT.
+               MOVE 0 TO ACUM-LINHAS.
+               MOVE 0 TO ACUM-PAG.
+
+               ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+               ACCEPT WS-TIME-SYS FROM TIME.
+
+               OPEN INPUT CAD.
+               OPEN OUTPUT RELATO.
 
-            SET EOF-OK     TO FALSE.
-            SET WS-COUNT   TO   0.
+           LER-ARQUIVO.
+               READ CAD INTO CADASTRO
+                   AT END
+                   GO TO FIM-LEITURA
+               END-READ
 
-           OPEN INPUT CAD
+               IF WS-FILTRO-STATUS NOT EQUAL SPACES
+                  AND WS-FILTRO-STATUS NOT EQUAL WS-STATUS
+                  GO TO LER-ARQUIVO
+               END-IF
 
-             PERFORM UNTIL EOF-OK
-                  IF FS-OK THEN
-                  READ CAD INTO CADASTRO
-                    AT END
-                    SET EOF-OK   TO  TRUE
-                NOT AT END
-                ADD 1 TO WS-COUNT
+               IF WS-FILTRO-MATERIA NOT EQUAL SPACES
+                  AND WS-FILTRO-MATERIA NOT EQUAL WS-MATERIA
+                  GO TO LER-ARQUIVO
+               END-IF
 
+               IF WS-FILTRO-ANO NOT EQUAL 0
+                  AND WS-FILTRO-ANO NOT EQUAL WS-ANO-LETIVO
+                  GO TO LER-ARQUIVO
+               END-IF
 
-            DISPLAY "**************************************************"
-                DISPLAY "REGISTRO:"WS-ID
-                DISPLAY "NOME:"WS-NM
-                DISPLAY "MATERIA:"WS-MATERIA
-                DISPLAY "MEDIA:"WS-MEDIA
-                DISPLAY "STATUS:"WS-STATUS
+               IF WS-FILTRO-BIMESTRE NOT EQUAL 0
+                  AND WS-FILTRO-BIMESTRE NOT EQUAL WS-BIMESTRE
+                  GO TO LER-ARQUIVO
+               END-IF
 
-           DISPLAY "***************************************************"
+               ADD 1 TO WS-COUNT
 
-                ELSE
-                DISPLAY "NAO FOI POSSIVEL LISTAR, WS-FS "WS-FS
+               DISPLAY "*******************************************"
+               DISPLAY "REGISTRO:"WS-ID
+               DISPLAY "NOME:"WS-NM
+               DISPLAY "MATERIA:"WS-MATERIA
+               DISPLAY "ANO LETIVO:"WS-ANO-LETIVO" BIMESTRE:"
+                       WS-BIMESTRE
+               DISPLAY "MEDIA:"WS-MEDIA
+               DISPLAY "STATUS:"WS-STATUS
+               DISPLAY "*******************************************"
 
+               PERFORM GRAVA-DETALHE
+
+               GO TO LER-ARQUIVO.
+
+           FIM-LEITURA.
+               IF ACUM-LINHAS > 0
+                  PERFORM IMPRIME-RODAPE
                END-IF
-               END-PERFORM
+
                CLOSE CAD.
+               CLOSE RELATO.
 
+               DISPLAY "TOTAL DE REGISTROS LISTADOS:"WS-COUNT.
 
             STOP RUN.
+
+      *----------------------------------------------------------------
+      * IMPRIME O CABECALHO PADRAO DO RELATORIO (CAB001-CAB004)
+      *----------------------------------------------------------------
+           IMPRIME-CABECALHO.
+           ADD 1 TO ACUM-PAG.
+           MOVE ACUM-PAG      TO CAB001-PAG.
+           MOVE WS-HORA-SYS   TO CAB002-HORA.
+           MOVE WS-MINUTO-SYS TO CAB002-MINUTO.
+           MOVE WS-DIA-SYS    TO CAB002-DIA.
+           MOVE WS-MES-SYS    TO CAB002-MES.
+           MOVE WS-ANO-SYS    TO CAB002-ANO.
+
+           WRITE REG-RELATO FROM CAB001.
+           WRITE REG-RELATO FROM CAB002.
+           WRITE REG-RELATO FROM CAB003.
+           WRITE REG-RELATO FROM CAB004.
+
+           MOVE 0 TO ACUM-LINHAS.
+
+      *----------------------------------------------------------------
+      * IMPRIME UMA LINHA DE DETALHE, QUEBRANDO PAGINA QUANDO NECESSARIO
+      *----------------------------------------------------------------
+           GRAVA-DETALHE.
+           IF ACUM-LINHAS EQUAL 0
+              PERFORM IMPRIME-CABECALHO
+           END-IF
+           IF ACUM-LINHAS >= WS-MAX-LINHAS
+              PERFORM IMPRIME-CABECALHO
+           END-IF
+
+           MOVE WS-ID           TO DET001-CODIGO
+           MOVE WS-NM           TO DET001-NOME
+           MOVE WS-MATERIA      TO DET001-MATERIA
+           MOVE WS-ANO-LETIVO   TO DET001-ANO
+           MOVE WS-BIMESTRE     TO DET001-BIM
+           MOVE WS-MEDIA        TO DET001-MEDIA
+           MOVE WS-STATUS       TO DET001-STATUS
+
+           WRITE REG-RELATO FROM DET001.
+           ADD 1 TO ACUM-LINHAS.
+
+      *----------------------------------------------------------------
+      * IMPRIME A ULTIMA LINHA DO RELATORIO COM O TOTAL DE REGISTROS
+      *----------------------------------------------------------------
+           IMPRIME-RODAPE.
+           MOVE WS-COUNT  TO RODAPE-TOTAL.
+           WRITE REG-RELATO FROM RODAPE.
        END PROGRAM SISTTLIST.
