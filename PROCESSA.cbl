@@ -4,6 +4,32 @@
       * Purpose:LER ARQUIVOS DE ALUNOS APROVRADOS E REPROVADOS
       *         E MOVER APROVADOR PARA O ARQUIVO MOVEAPRO.
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 09/08/2026 - CHAVE COMPOSTA ID+MATERIA, MEDIA PIC 9(2)V9,
+      *              FAIXA DE RECUPERACAO (MOVERECUP.DAT), ANO
+      *              LETIVO/BIMESTRE, REGERACAO COMPLETA DOS ARQUIVOS
+      *              DE SAIDA A CADA EXECUCAO (SEGURO PARA RERUN),
+      *              EXPORTACAO DELIMITADA E ARQUIVO CAD PARAMETRIZADO.
+      * 09/08/2026 - CHAVES DO CAD E DE MOVEAPRO/MOVEREPRO/MOVERECUP
+      *              AMPLIADAS PARA ID+MATERIA+ANO LETIVO+BIMESTRE, PARA
+      *              ACOMPANHAR MAIS DE UM BIMESTRE/ANO DO MESMO ALUNO
+      *              NA MESMA MATERIA. GRAVACOES NOS TRES ARQUIVOS DE
+      *              SAIDA PASSAM A TRATAR INVALID KEY EM VEZ DE CONTAR
+      *              E EXPORTAR REGISTROS QUE NAO FORAM GRAVADOS. MEDIA
+      *              NA EXPORTACAO DELIMITADA PASSA A SAIR EDITADA COM
+      *              VIRGULA DECIMAL.
+      * 09/08/2026 - EXPORTACAO DELIMITADA PASSA A COPIAR NOME E
+      *              MATERIA "DELIMITED BY SIZE" (NOMES COMPOSTOS COM
+      *              ESPACO ESTAVAM SENDO CORTADOS NA PRIMEIRA PALAVRA).
+      *              REMOVIDAS CONDICOES 88 SEM USO.
+      * 09/08/2026 - CLASSIFICACAO PASSA A RESPEITAR FD-STATUS JA
+      *              "APROVADO" NO CAD (CASO DE ALUNO PROMOVIDO PELA
+      *              RECUPERACAO) EM VEZ DE SO OLHAR A FAIXA DE MEDIA,
+      *              PARA NAO JOGAR DE VOLTA EM RECUPERACAO QUEM JA FOI
+      *              APROVADO COM MEDIA FINAL ENTRE 5,0 E 6,9.
+      * 09/08/2026 - REMOVIDA A CHAVE ALTERNATIVA POR FD-ID (NUNCA USADA
+      *              EM NENHUM READ/START).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCESSA.
@@ -15,81 +41,148 @@
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CAD ASSIGN TO
-             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+               SELECT CAD ASSIGN TO WS-CAD-DSNAME
              ORGANIZATION IS INDEXED
-             ACCESS MODE IS DYNAMIC
-             RECORD KEY IS FD-ID
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS FD-CHAVE
              FILE STATUS WS-FS.
 
              SELECT MOVEAPRO ASSIGN TO
            "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\MOVEAPRO.DAT"
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
-             RECORD KEY IS FD-ID-APRO
+             RECORD KEY IS FD-CHAVE-APRO
              FILE STATUS WS-FS-MOVEAPRO.
 
              SELECT MOVEREPRO ASSIGN TO
            "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\MOVEREPRO.DAT"
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
-             RECORD KEY IS FD-ID-REPRO
+             RECORD KEY IS FD-CHAVE-REPRO
              FILE STATUS WS-FS-MOVEREPRO.
 
+             SELECT MOVERECUP ASSIGN TO
+           "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\MOVERECUP.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS FD-CHAVE-RECUP
+             FILE STATUS WS-FS-MOVERECUP.
+
+             SELECT MOVEAPRO-TXT ASSIGN TO
+       "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\MOVEAPRO.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS WS-FS-APRO-TXT.
+
+             SELECT MOVEREPRO-TXT ASSIGN TO
+       "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\MOVEREPRO.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS WS-FS-REPRO-TXT.
+
+             SELECT MOVERECUP-TXT ASSIGN TO
+       "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\MOVERECUP.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS WS-FS-RECUP-TXT.
+
        DATA DIVISION.
        FILE SECTION.
        FD CAD.
        01 REGISTRO.
-           03 FD-ID                               PIC 9(4).
+           03 FD-CHAVE.
+               05 FD-ID                           PIC 9(4).
+               05 FD-MATERIA                      PIC X(11).
+               05 FD-ANO-LETIVO                   PIC 9(4).
+               05 FD-BIMESTRE                     PIC 9(1).
            03 FD-NM                               PIC X(25).
-           03 FD-MATERIA                          PIC X(11).
            03 FD-STATUS                           PIC X(11).
-           03 FD-MEDIA                            PIC 9(1)V9.
+           03 FD-MEDIA                            PIC 9(2)V9.
 
        FD MOVEAPRO.
        01 REGISTRO-APRO.
-           03 FD-ID-APRO                          PIC 9(4).
+           03 FD-CHAVE-APRO.
+               05 FD-ID-APRO                      PIC 9(4).
+               05 FD-MATERIA-APRO                 PIC X(11).
+               05 FD-ANO-LETIVO-APRO              PIC 9(4).
+               05 FD-BIMESTRE-APRO                PIC 9(1).
            03 FD-NM-APRO                          PIC X(25).
-           03 FD-MATERIA-APRO                     PIC X(11).
            03 FD-STATUS-APRO                      PIC X(11).
            03 FD-MEDIA-APRO                       PIC 9(2)V9.
 
        FD MOVEREPRO.
        01 REGISTRO-REPRO.
-           03 FD-ID-REPRO                          PIC 9(4).
-           03 FD-NM-REPRO                          PIC X(25).
-           03 FD-MATERIA-REPRO                     PIC X(11).
-           03 FD-STATUS-REPRO                      PIC X(11).
-           03 FD-MEDIA-REPRO                       PIC 9(2)V9.
+           03 FD-CHAVE-REPRO.
+               05 FD-ID-REPRO                     PIC 9(4).
+               05 FD-MATERIA-REPRO                PIC X(11).
+               05 FD-ANO-LETIVO-REPRO             PIC 9(4).
+               05 FD-BIMESTRE-REPRO               PIC 9(1).
+           03 FD-NM-REPRO                         PIC X(25).
+           03 FD-STATUS-REPRO                     PIC X(11).
+           03 FD-MEDIA-REPRO                      PIC 9(2)V9.
+
+       FD MOVERECUP.
+       01 REGISTRO-RECUP.
+           03 FD-CHAVE-RECUP.
+               05 FD-ID-RECUP                     PIC 9(4).
+               05 FD-MATERIA-RECUP                PIC X(11).
+               05 FD-ANO-LETIVO-RECUP             PIC 9(4).
+               05 FD-BIMESTRE-RECUP               PIC 9(1).
+           03 FD-NM-RECUP                         PIC X(25).
+           03 FD-STATUS-RECUP                     PIC X(11).
+           03 FD-MEDIA-RECUP                      PIC 9(2)V9.
+
+       FD MOVEAPRO-TXT.
+       01 REG-APRO-TXT                            PIC X(80).
+
+       FD MOVEREPRO-TXT.
+       01 REG-REPRO-TXT                           PIC X(80).
+
+       FD MOVERECUP-TXT.
+       01 REG-RECUP-TXT                           PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS.
            03 WS-APROVADOS                        PIC 9(6).
            03 WS-REPROVADOS                       PIC 9(6).
+           03 WS-RECUPERACAO                      PIC 9(6).
            03 WS-LIDOS                            PIC 9(6).
 
+       77 WS-CAD-DSNAME                           PIC X(100).
+       77 WS-FS-RECUP-TXT                         PIC 99.
+       77 WS-FS-APRO-TXT                          PIC 99.
+       77 WS-FS-REPRO-TXT                         PIC 99.
+       77 WS-FS-MOVERECUP                         PIC 99.
        77 WS-FS-MOVEREPRO                          PIC 99.
-         88 FS-MOVEREPRO-OK                        VALUE 0.
        77 WS-FS-MOVEAPRO                          PIC 99.
-         88 FS-MOVEAPRO-OK                        VALUE 0.
        77 WS-FS                                   PIC 99.
-         88 FS-OK                                 VALUE 0.
-       77 WS-EOF                                  PIC X.
-         88 EOF-OK                                VALUE "V" FALSE "F".
 
-       77 WS-OPCAO                                PIC X.
+       01 WS-LINHA-TXT                            PIC X(80).
+       77 WS-MEDIA-EDT                            PIC Z9,9.
 
        PROCEDURE DIVISION.
-       P100-LER-E-GRAVAR.
-
+       OBTEM-DATASET.
+           ACCEPT WS-CAD-DSNAME FROM COMMAND-LINE
+           IF WS-CAD-DSNAME EQUAL SPACES
+              DISPLAY "==================================="
+              DISPLAY "DIGITE O NOME DO ARQUIVO DE CADASTRO"
+              DISPLAY "TECLE ENTER PARA USAR O PADRAO"
+              ACCEPT WS-CAD-DSNAME
+           END-IF
+           IF WS-CAD-DSNAME EQUAL SPACES
+              MOVE
+             "C:\Users\PC\Desktop\ProjetosJavaScript\COBOL5\CAD.DAT"
+              TO WS-CAD-DSNAME
+           END-IF.
 
+       P100-LER-E-GRAVAR.
 
-           OPEN I-O CAD MOVEAPRO MOVEREPRO.
+           OPEN INPUT CAD.
 
-           IF WS-FS-MOVEAPRO AND WS-FS-MOVEREPRO EQUAL 35
-               OPEN OUTPUT MOVEAPRO MOVEREPRO
-           END-IF.
+           OPEN OUTPUT MOVEAPRO.
+           OPEN OUTPUT MOVEREPRO.
+           OPEN OUTPUT MOVERECUP.
 
+           OPEN OUTPUT MOVEAPRO-TXT.
+           OPEN OUTPUT MOVEREPRO-TXT.
+           OPEN OUTPUT MOVERECUP-TXT.
 
            LER-ARQUIVO.
 
@@ -100,40 +193,126 @@
            ADD 1 TO WS-LIDOS
 
 
-           IF FD-STATUS EQUAL "APROVADO"
+           IF FD-STATUS EQUAL "APROVADO" OR FD-MEDIA >= 7,0
 
            MOVE   FD-ID        TO FD-ID-APRO
-           MOVE   FD-NM        TO FD-NM-APRO
            MOVE   FD-MATERIA   TO FD-MATERIA-APRO
-           MOVE   FD-STATUS    TO FD-STATUS-APRO
+           MOVE   FD-ANO-LETIVO TO FD-ANO-LETIVO-APRO
+           MOVE   FD-BIMESTRE  TO FD-BIMESTRE-APRO
+           MOVE   FD-NM        TO FD-NM-APRO
+           MOVE   "APROVADO"   TO FD-STATUS-APRO
            MOVE   FD-MEDIA     TO FD-MEDIA-APRO
 
            WRITE REGISTRO-APRO
+           INVALID KEY
+               DISPLAY "NAO FOI POSSIVEL GRAVAR EM MOVEAPRO,WS-FS: "
+                       WS-FS-MOVEAPRO
+           NOT INVALID KEY
+               ADD 1 TO WS-APROVADOS
+               PERFORM GRAVA-APRO-TXT
+           END-WRITE
 
-           ADD 1 TO WS-APROVADOS
+           ELSE
+           IF FD-MEDIA >= 5,0
+
+           MOVE   FD-ID        TO FD-ID-RECUP
+           MOVE   FD-MATERIA   TO FD-MATERIA-RECUP
+           MOVE   FD-ANO-LETIVO TO FD-ANO-LETIVO-RECUP
+           MOVE   FD-BIMESTRE  TO FD-BIMESTRE-RECUP
+           MOVE   FD-NM        TO FD-NM-RECUP
+           MOVE   "RECUPERACAO" TO FD-STATUS-RECUP
+           MOVE   FD-MEDIA     TO FD-MEDIA-RECUP
+
+           WRITE REGISTRO-RECUP
+           INVALID KEY
+               DISPLAY "NAO FOI POSSIVEL GRAVAR EM MOVERECUP,WS-FS: "
+                       WS-FS-MOVERECUP
+           NOT INVALID KEY
+               ADD 1 TO WS-RECUPERACAO
+               PERFORM GRAVA-RECUP-TXT
+           END-WRITE
 
            ELSE
-           IF FD-STATUS EQUAL "REPROVADO"
 
            MOVE   FD-ID        TO FD-ID-REPRO
-           MOVE   FD-NM        TO FD-NM-REPRO
            MOVE   FD-MATERIA   TO FD-MATERIA-REPRO
-           MOVE   FD-STATUS    TO FD-STATUS-REPRO
+           MOVE   FD-ANO-LETIVO TO FD-ANO-LETIVO-REPRO
+           MOVE   FD-BIMESTRE  TO FD-BIMESTRE-REPRO
+           MOVE   FD-NM        TO FD-NM-REPRO
+           MOVE   "REPROVADO"  TO FD-STATUS-REPRO
            MOVE   FD-MEDIA     TO FD-MEDIA-REPRO
 
-
            WRITE REGISTRO-REPRO
-
-           ADD 1 TO WS-REPROVADOS
-
+           INVALID KEY
+               DISPLAY "NAO FOI POSSIVEL GRAVAR EM MOVEREPRO,WS-FS: "
+                       WS-FS-MOVEREPRO
+           NOT INVALID KEY
+               ADD 1 TO WS-REPROVADOS
+               PERFORM GRAVA-REPRO-TXT
+           END-WRITE
+
+           END-IF
            END-IF.
 
                GO TO LER-ARQUIVO.
 
+      *----------------------------------------------------------------
+      * EXPORTACAO DELIMITADA POR "|" PARA IMPORTACAO EM PLANILHA
+      *----------------------------------------------------------------
+           GRAVA-APRO-TXT.
+           MOVE FD-MEDIA-APRO TO WS-MEDIA-EDT
+           MOVE SPACES TO WS-LINHA-TXT
+           STRING FD-ID-APRO      DELIMITED BY SIZE
+                  "|"             DELIMITED BY SIZE
+                  FD-NM-APRO      DELIMITED BY SIZE
+                  "|"             DELIMITED BY SIZE
+                  FD-MATERIA-APRO DELIMITED BY SIZE
+                  "|"             DELIMITED BY SIZE
+                  WS-MEDIA-EDT    DELIMITED BY SIZE
+                  "|"             DELIMITED BY SIZE
+                  FD-STATUS-APRO  DELIMITED BY SPACE
+             INTO WS-LINHA-TXT
+           END-STRING
+           WRITE REG-APRO-TXT FROM WS-LINHA-TXT.
+
+           GRAVA-REPRO-TXT.
+           MOVE FD-MEDIA-REPRO TO WS-MEDIA-EDT
+           MOVE SPACES TO WS-LINHA-TXT
+           STRING FD-ID-REPRO      DELIMITED BY SIZE
+                  "|"              DELIMITED BY SIZE
+                  FD-NM-REPRO      DELIMITED BY SIZE
+                  "|"              DELIMITED BY SIZE
+                  FD-MATERIA-REPRO DELIMITED BY SIZE
+                  "|"              DELIMITED BY SIZE
+                  WS-MEDIA-EDT     DELIMITED BY SIZE
+                  "|"              DELIMITED BY SIZE
+                  FD-STATUS-REPRO  DELIMITED BY SPACE
+             INTO WS-LINHA-TXT
+           END-STRING
+           WRITE REG-REPRO-TXT FROM WS-LINHA-TXT.
+
+           GRAVA-RECUP-TXT.
+           MOVE FD-MEDIA-RECUP TO WS-MEDIA-EDT
+           MOVE SPACES TO WS-LINHA-TXT
+           STRING FD-ID-RECUP      DELIMITED BY SIZE
+                  "|"              DELIMITED BY SIZE
+                  FD-NM-RECUP      DELIMITED BY SIZE
+                  "|"              DELIMITED BY SIZE
+                  FD-MATERIA-RECUP DELIMITED BY SIZE
+                  "|"              DELIMITED BY SIZE
+                  WS-MEDIA-EDT     DELIMITED BY SIZE
+                  "|"              DELIMITED BY SIZE
+                  FD-STATUS-RECUP  DELIMITED BY SPACE
+             INTO WS-LINHA-TXT
+           END-STRING
+           WRITE REG-RECUP-TXT FROM WS-LINHA-TXT.
+
            FINALIZAR.
-            CLOSE CAD  MOVEAPRO MOVEREPRO
+            CLOSE CAD  MOVEAPRO MOVEREPRO MOVERECUP
+            CLOSE MOVEAPRO-TXT MOVEREPRO-TXT MOVERECUP-TXT
             DISPLAY "REGISTROS LIDOS............:"WS-LIDOS
             DISPLAY "REGISTROS ALUNOS APROVADOS.:"WS-APROVADOS
+            DISPLAY "REGISTROS EM RECUPERACAO...:"WS-RECUPERACAO
             DISPLAY "REGISTROS ALUNOS REPROVADOS:"WS-REPROVADOS
 
            DISPLAY "OBRIGADO POR USAR ESSE PROGRAMA. FIM".
